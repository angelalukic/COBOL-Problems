@@ -3,27 +3,255 @@
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           select problem3-report assign to "problem3_report.log"
+               organization is line sequential.
+           select txn-file assign to "problem3transactions.dat"
+               organization is line sequential.
+           select txn-result-file assign to "problem3batch.dat"
+               organization is line sequential.
 
        data division.
+       file section.
+       fd  problem3-report.
+       01  report-line          pic x(80).
+
+       fd  txn-file.
+       01  txn-record.
+           05 txn-divisor-1      pic 9(4).
+           05 filler             pic x value space.
+           05 txn-divisor-2      pic 9(4).
+           05 filler             pic x value space.
+           05 txn-max            pic 9(9).
+
+       fd  txn-result-file.
+       01  txn-result-record.
+           05 result-divisor-1   pic z(3)9.
+           05 filler             pic x(2) value spaces.
+           05 result-divisor-2   pic z(3)9.
+           05 filler             pic x(2) value spaces.
+           05 result-max         pic z(8)9.
+           05 filler             pic x(2) value spaces.
+           05 result-status      pic x(3).
+           05 filler             pic x(2) value spaces.
+           05 result-value       pic z(17)9.
+
        working-storage section.
-       78 78-max       value 100.
-       01 ws-temp      pic x(1) comp-x value 1.
-       01 ws-total     pic x(2) comp-x value 0.
-       01 ws-display   pic 9.
+       78 78-default-divisor-1 value 3.
+       78 78-default-divisor-2 value 5.
+       78 78-default-max       value 100.
+       01 ws-arg-index         pic 9(4) comp-x.
+       01 ws-divisor-1-param   pic 9(4) value 0.
+       01 ws-divisor-2-param   pic 9(4) value 0.
+       01 ws-max-param         pic 9(9) value 0.
+       01 ws-divisor-1         pic x(4) comp-x.
+       01 ws-divisor-2         pic x(4) comp-x.
+       01 ws-max               pic x(4) comp-x.
+       01 ws-temp              pic x(4) comp-x value 1.
+       01 ws-total             pic x(8) comp-x value 0.
+       01 ws-display           pic 9(18).
+       01 ws-overflow          pic x value "N".
+           88 ws-overflow-yes  value "Y".
+       01 ws-batch-mode        pic x value space.
+           88 ws-batch-mode-on value "B".
+       01 ws-batch-eof         pic x value "N".
+           88 ws-batch-eof-yes value "Y".
+       01 ws-batch-count       pic 9(9) value 0.
+       01 ws-batch-overflows   pic 9(9) value 0.
+       01 ws-batch-grand-total pic x(8) comp-x value 0.
+       01 ws-batch-total-disp  pic z(17)9.
+       01 ws-batch-gt-overflow  pic x value "N".
+           88 ws-batch-gt-overflow-yes value "Y".
+       01 ws-batch-gt-ovfl-cnt  pic 9(9) value 0.
+       copy "ErrorCodes.cpy"   replacing ==()== by ==ws==.
+       copy "ReportHeader.cpy" replacing ==()== by ==ws==.
 
        procedure division.
 
-           perform varying ws-temp from 1 by 1 until ws-temp = 78-max
-               if function mod(ws-temp, 3) = 0
+           open output problem3-report
+           move function current-date to ws-report-timestamp
+           move "Problem3" to ws-report-program
+           move spaces to report-line
+           string "PROGRAM: " ws-report-program
+                  "RUN: " ws-report-timestamp(1:8)
+                  "-" ws-report-timestamp(9:6)
+                  delimited by size into report-line
+           end-string
+           write report-line
+
+           move 1 to ws-arg-index
+           display ws-arg-index upon argument-number
+           accept ws-divisor-1-param from argument-value
+           if ws-divisor-1-param not = 0
+               move ws-divisor-1-param to ws-divisor-1
+           else
+               move 78-default-divisor-1 to ws-divisor-1
+           end-if
+
+           move 2 to ws-arg-index
+           display ws-arg-index upon argument-number
+           accept ws-divisor-2-param from argument-value
+           if ws-divisor-2-param not = 0
+               move ws-divisor-2-param to ws-divisor-2
+           else
+               move 78-default-divisor-2 to ws-divisor-2
+           end-if
+
+           move 3 to ws-arg-index
+           display ws-arg-index upon argument-number
+           accept ws-max-param from argument-value
+           if ws-max-param not = 0
+               move ws-max-param to ws-max
+           else
+               move 78-default-max to ws-max
+           end-if
+
+           move 4 to ws-arg-index
+           display ws-arg-index upon argument-number
+           accept ws-batch-mode from argument-value
+
+           if ws-batch-mode-on
+               perform batch-process
+               move "OK     " to ws-report-status
+               move ws-batch-count to ws-report-record-count
+               move spaces to report-line
+               string "STATUS: " ws-report-status
+                      "RECORDS: " ws-report-record-count
+                      delimited by size into report-line
+               end-string
+               write report-line
+
+               move ws-batch-grand-total to ws-batch-total-disp
+               move spaces to report-line
+               string "RANGES: " ws-batch-count
+                      " OVERFLOWS: " ws-batch-overflows
+                      " TOTAL: " ws-batch-total-disp
+                      delimited by size into report-line
+               end-string
+               write report-line
+
+               move spaces to report-line
+               string "GRAND-TOTAL-OVERFLOWS: " ws-batch-gt-ovfl-cnt
+                      delimited by size into report-line
+               end-string
+               write report-line
+               close problem3-report
+               goback returning 78-ec-ok
+           end-if
+
+           perform compute-total
+
+           if ws-overflow-yes
+               display "ERROR: total overflowed the working field."
+               move "FAILED " to ws-report-status
+               move ws-max to ws-report-record-count
+               move spaces to report-line
+               string "STATUS: " ws-report-status
+                      "RECORDS: " ws-report-record-count
+                      delimited by size into report-line
+               end-string
+               write report-line
+               close problem3-report
+               goback returning 78-ec-overflow
+           end-if
+
+           move ws-total to ws-display
+           display ws-display
+
+           move spaces to report-line
+           string "RESULT: " ws-display
+                  delimited by size into report-line
+           end-string
+           write report-line
+
+           move "OK     " to ws-report-status
+           move ws-max to ws-report-record-count
+           move spaces to report-line
+           string "STATUS: " ws-report-status
+                  "RECORDS: " ws-report-record-count
+                  delimited by size into report-line
+           end-string
+           write report-line
+           close problem3-report
+
+           goback returning 78-ec-ok.
+
+       compute-total section.
+           move 0 to ws-total
+           move "N" to ws-overflow
+           perform varying ws-temp from 1 by 1
+                   until ws-temp = ws-max or ws-overflow-yes
+               if function mod(ws-temp, ws-divisor-1) = 0
                    add ws-temp to ws-total
-               else if function mod(ws-temp, 5) = 0
+                       on size error
+                           set ws-overflow-yes to true
+                   end-add
+               else if function mod(ws-temp, ws-divisor-2) = 0
                    add ws-temp to ws-total
+                       on size error
+                           set ws-overflow-yes to true
+                   end-add
                end-if
            end-perform
+           exit section.
 
-           move ws-total to ws-display
-           display ws-display
+       batch-process section.
+           open input txn-file
+           open output txn-result-file
+           move "N" to ws-batch-eof
+
+           perform until ws-batch-eof-yes
+               read txn-file
+                   at end
+                       set ws-batch-eof-yes to true
+                   not at end
+                       add 1 to ws-batch-count
+                       if txn-divisor-1 not = 0
+                           move txn-divisor-1 to ws-divisor-1
+                       else
+                           move 78-default-divisor-1 to ws-divisor-1
+                       end-if
+
+                       if txn-divisor-2 not = 0
+                           move txn-divisor-2 to ws-divisor-2
+                       else
+                           move 78-default-divisor-2 to ws-divisor-2
+                       end-if
+
+                       if txn-max not = 0
+                           move txn-max to ws-max
+                       else
+                           move 78-default-max to ws-max
+                       end-if
+
+                       perform compute-total
+
+                       move spaces to txn-result-record
+                       move ws-divisor-1 to result-divisor-1
+                       move ws-divisor-2 to result-divisor-2
+                       move ws-max to result-max
+
+                       if ws-overflow-yes
+                           add 1 to ws-batch-overflows
+                           move "ERR" to result-status
+                           move 0 to result-value
+                       else
+                           move "OK " to result-status
+                           move ws-total to result-value
+                           add ws-total to ws-batch-grand-total
+                               on size error
+                                   set ws-batch-gt-overflow-yes to true
+                                   add 1 to ws-batch-gt-ovfl-cnt
+                           end-add
+                       end-if
+
+                       write txn-result-record
+               end-read
+           end-perform
 
-           goback.
+           close txn-file
+           close txn-result-file
+           exit section.
 
        end program Problem3.
\ No newline at end of file
