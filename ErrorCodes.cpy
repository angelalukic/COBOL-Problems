@@ -0,0 +1,37 @@
+      *> ErrorCodes.cpy
+      *> Shared numbered error-code table used across the batch suite.
+      *> Return codes handed back at GOBACK/CALL RETURNING are plain
+      *> pic 9(4) values in this table's number space; ()-error-table
+      *> below supplies each code's description for display/logging.
+      *> Keep ()-error-code a display-numeric picture rather than
+      *> COMP-5 - a binary return code with 88-levels under it does not
+      *> round trip reliably through GOBACK/CALL RETURNING across
+      *> entry points.
+      *> Copy with REPLACING ==()== BY ==<prefix>==.
+       78 78-ec-ok                     value 0.
+       78 78-ec-zero-value             value 1.
+       78 78-ec-large-value            value 2.
+       78 78-ec-overflow               value 3.
+       78 78-ec-no-records             value 4.
+       78 78-ec-out-of-memory          value 5.
+       78 78-ec-table-size             value 6.
+
+       01 ()-error-code                pic 9(4) value 0.
+           88 ()-ok-88                 value 0.
+           88 ()-zero-value-88         value 1.
+           88 ()-large-value-88        value 2.
+           88 ()-overflow-88           value 3.
+           88 ()-no-records-88         value 4.
+           88 ()-out-of-memory-88      value 5.
+
+       01 ()-error-table-values.
+           05 filler pic x(32) value "0000OK - no error               ".
+           05 filler pic x(32) value "0001Non-zero value required     ".
+           05 filler pic x(32) value "0002Value exceeds ceiling       ".
+           05 filler pic x(32) value "0003Total field overflowed      ".
+           05 filler pic x(32) value "0004No input records found      ".
+           05 filler pic x(32) value "0005Out of memory               ".
+       01 ()-error-table redefines ()-error-table-values.
+           05 ()-error-table-entry occurs 6 times.
+               10 ()-error-table-code        pic 9(4).
+               10 ()-error-table-description pic x(28).
