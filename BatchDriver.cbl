@@ -0,0 +1,121 @@
+      $set sourceformat(variable)
+       identification division.
+       program-id. BatchDriver.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select checkpoint-file assign to "batchcheckpoint.dat"
+               organization is line sequential
+               file status is ws-checkpoint-status.
+
+       data division.
+       file section.
+       fd  checkpoint-file.
+       01  checkpoint-record       pic x(20).
+
+       working-storage section.
+       01 ws-return-code       pic 9(4) value 0.
+       01 ws-step-name         pic x(20) value spaces.
+       01 ws-lookup-index      pic x(4) comp-x.
+       01 ws-checkpoint-status pic x(2).
+       01 ws-checkpoint-step   pic x(20) value spaces.
+       01 ws-skip-mode         pic x value "N".
+           88 ws-skip-mode-on  value "Y".
+       copy "ErrorCodes.cpy"   replacing ==()== by ==ws==.
+
+       procedure division.
+
+           perform load-checkpoint
+
+           move "Problem3" to ws-step-name
+           perform run-step
+
+           move "Fibonacci" to ws-step-name
+           perform run-step
+
+           move "BubbleSort" to ws-step-name
+           perform run-step
+
+           move "FibonacciRecursive" to ws-step-name
+           perform run-step
+
+           move "Main" to ws-step-name
+           perform run-step
+
+           if ws-skip-mode-on
+               display "WARNING: checkpoint step '"
+                       function trim(ws-checkpoint-step)
+                       "' was never reached - checkpoint file may be stale."
+           end-if
+
+           display "Batch chain completed successfully."
+           perform mark-checkpoint-complete
+           goback returning 78-ec-ok.
+
+       run-step section.
+           if ws-skip-mode-on
+               display "SKIPPING (already completed): "
+                       function trim(ws-step-name)
+               if ws-step-name = ws-checkpoint-step
+                   move "N" to ws-skip-mode
+               end-if
+           else
+               call ws-step-name returning ws-return-code end-call
+               perform check-step
+               perform save-checkpoint
+           end-if
+           exit section.
+
+       check-step section.
+           if ws-return-code not = 78-ec-ok
+               display "BATCH FAILED at step: " function trim(ws-step-name)
+                       " (return code " ws-return-code ")"
+               perform varying ws-lookup-index from 1 by 1
+                       until ws-lookup-index > 78-ec-table-size
+                   if ws-error-table-code(ws-lookup-index) = ws-return-code
+                       display "  " function trim(
+                               ws-error-table-description(ws-lookup-index))
+                       exit perform
+                   end-if
+               end-perform
+               goback returning ws-return-code
+           end-if
+           exit section.
+
+       load-checkpoint section.
+           open input checkpoint-file
+           if ws-checkpoint-status = "35"
+               move spaces to ws-checkpoint-step
+           else
+               read checkpoint-file into checkpoint-record
+               move checkpoint-record to ws-checkpoint-step
+               close checkpoint-file
+           end-if
+
+           if ws-checkpoint-step = spaces
+                   or ws-checkpoint-step = "COMPLETE"
+               move "N" to ws-skip-mode
+           else
+               set ws-skip-mode-on to true
+               display "RESUMING from checkpoint after step: "
+                       function trim(ws-checkpoint-step)
+           end-if
+           exit section.
+
+       save-checkpoint section.
+           move ws-step-name to checkpoint-record
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file
+           exit section.
+
+       mark-checkpoint-complete section.
+           move "COMPLETE" to checkpoint-record
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file
+           exit section.
+
+       end program BatchDriver.
