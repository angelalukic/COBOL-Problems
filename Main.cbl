@@ -4,40 +4,209 @@
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           select pairs-file assign to "mainpairs.dat"
+               organization is line sequential.
+           select main-report assign to "main_report.log"
+               organization is line sequential.
 
        data division.
+       file section.
+       fd  pairs-file.
+       01  pair-record.
+           05 pair-input            pic x(100).
+           05 filler                pic x value space.
+           05 pair-substring        pic x(100).
+
+       fd  main-report.
+       01  report-line              pic x(80).
+
        working-storage section.
+       78 78-list-max-size         value 100.
        01 ws-head                  pointer value null.
+       01 ws-batch-mode            pic x value space.
+           88 ws-batch-mode-on     value "B".
+       01 ws-batch-eof             pic x value "N".
+           88 ws-batch-eof-yes     value "Y".
+       copy "ErrorCodes.cpy"       replacing ==()== by ==ws==.
 
        local-storage section.
        copy "LinkedList.cpy"       replacing ==()== by ==ls==.
+       copy "ReportHeader.cpy"     replacing ==()== by ==ls==.
+       01 ls-arg-index             pic 9(4) comp-x.
        01 ls-substring-length      pic x comp-x.
        01 ls-cmdline               pic x(78-list-max-size).
-       01 ls-substring             pic x(6) value "Angela".
+       01 ls-substring             pic x(78-list-max-size).
+       01 ls-leak-count            pic x(4) comp-x.
+       01 ls-leak-display          pic z(9)9.
+       01 ls-batch-count           pic 9(9) value 0.
+       01 ls-remove-found          pic x comp-x value 0.
+           88 ls-remove-found-false value 0.
+           88 ls-remove-found-true  value 1.
+       01 ls-init-return           pic 9(4).
 
        linkage section.
 
        procedure division.
-           accept ls-cmdline from command-line
+           open output main-report
+           move function current-date to ls-report-timestamp
+           move "Main" to ls-report-program
+           move spaces to report-line
+           string "PROGRAM: " ls-report-program
+                  "RUN: " ls-report-timestamp(1:8) "-"
+                  ls-report-timestamp(9:6)
+                  delimited by size into report-line
+           end-string
+           write report-line
+
+           move 1 to ls-arg-index
+           display ls-arg-index upon argument-number
+           accept ls-cmdline from argument-value
+
+           move 2 to ls-arg-index
+           display ls-arg-index upon argument-number
+           accept ls-substring from argument-value
+
+           move 3 to ls-arg-index
+           display ls-arg-index upon argument-number
+           accept ws-batch-mode from argument-value
+
+           if ws-batch-mode-on
+               perform batch-process
+               move "OK     " to ls-report-status
+               move ls-batch-count to ls-report-record-count
+               move spaces to report-line
+               string "STATUS: " ls-report-status
+                      "RECORDS: " ls-report-record-count
+                      delimited by size into report-line
+               end-string
+               write report-line
+               close main-report
+               goback returning 78-ec-ok
+           end-if
 
-           call "initialize" using ls-cmdline
-                         returning ws-head
+           call "initialize" using ls-cmdline, ws-head
+               returning ls-init-return
            end-call
 
+           if ls-init-return not = 78-ec-ok
+               display "CODE: " ls-init-return
+               move "FAILED " to ls-report-status
+               move 0 to ls-report-record-count
+               move spaces to report-line
+               string "STATUS: " ls-report-status
+                      "RECORDS: " ls-report-record-count
+                      delimited by size into report-line
+               end-string
+               write report-line
+               close main-report
+               goback returning ls-init-return
+           end-if
+
            call "print" using ws-head
 
-           set ls-substring-length to length of ls-substring
+           compute ls-substring-length =
+                   function length(function trim(ls-substring))
            call "remove" using ws-head
                                ls-substring
                                ls-substring-length
-                     returning ws-head
+                               ls-remove-found
            end-call
 
+           if ls-remove-found-true
+               display "Substring found and removed."
+           else
+               display "Substring not found."
+           end-if
+
            display "After Remove String:"
            call "print" using ws-head
 
-           call "delete" using ws-head
+           call "deletenode" using ws-head
+
+           call "getleakcount" using ls-leak-count
+           display "Heap allocations outstanding: " ls-leak-count
+
+           move ls-leak-count to ls-leak-display
+           move spaces to report-line
+           string "RESULT: leaks=" ls-leak-display
+                  delimited by size into report-line
+           end-string
+           write report-line
+
+           move "OK     " to ls-report-status
+           move 1 to ls-report-record-count
+           move spaces to report-line
+           string "STATUS: " ls-report-status
+                  "RECORDS: " ls-report-record-count
+                  delimited by size into report-line
+           end-string
+           write report-line
+           close main-report
+
+           goback returning 78-ec-ok.
+
+       batch-process section.
+           open input pairs-file
+           move "N" to ws-batch-eof
+
+           perform until ws-batch-eof-yes
+               read pairs-file
+                   at end
+                       set ws-batch-eof-yes to true
+                   not at end
+                       add 1 to ls-batch-count
+                       move pair-input to ls-cmdline
+                       move pair-substring to ls-substring
+
+                       display "Input: " function trim(ls-cmdline)
+                       call "initialize" using ls-cmdline, ws-head
+                           returning ls-init-return
+                       end-call
+
+                       if ls-init-return not = 78-ec-ok
+                           display "CODE: " ls-init-return
+                           close pairs-file
+                           move "FAILED " to ls-report-status
+                           move ls-batch-count to ls-report-record-count
+                           move spaces to report-line
+                           string "STATUS: " ls-report-status
+                                  "RECORDS: " ls-report-record-count
+                                  delimited by size into report-line
+                           end-string
+                           write report-line
+                           close main-report
+                           goback returning ls-init-return
+                       end-if
+
+                       call "print" using ws-head
+
+                       compute ls-substring-length =
+                               function length(function trim(ls-substring))
+                       call "remove" using ws-head
+                                           ls-substring
+                                           ls-substring-length
+                                           ls-remove-found
+                       end-call
+
+                       if ls-remove-found-true
+                           display "Substring found and removed."
+                       else
+                           display "Substring not found."
+                       end-if
+
+                       display "After Remove String:"
+                       call "print" using ws-head
+
+                       call "deletenode" using ws-head
+               end-read
+           end-perform
+
+           close pairs-file
 
-           goback.
+           call "getleakcount" using ls-leak-count
+           display "Heap allocations outstanding: " ls-leak-count
+           exit section.
 
        end program Main.
\ No newline at end of file
