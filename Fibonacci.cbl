@@ -3,35 +3,143 @@
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           select term-file assign to "fibterms.dat"
+               organization is line sequential.
+           select fib-report assign to "fibonacci_report.log"
+               organization is line sequential.
 
        data division.
+       file section.
+       fd  term-file.
+       01  term-record        pic 9(18).
+
+       fd  fib-report.
+       01  report-line        pic x(80).
+
        working-storage section.
-       78 78-max       value 4000000.
-       01 ws-prev      pic x(4) comp-x.
-       01 ws-curr      pic x(4) comp-x.
-       01 ws-temp      pic x(4) comp-x.
-       01 ws-total     pic x(4) comp-x.
-       01 ws-display   pic x(4).
+       78 78-default-max  value 4000000.
+       01 ws-arg-index     pic 9(4) comp-x.
+       01 ws-max          pic 9(18) comp-x value 4000000.
+       01 ws-max-param     pic 9(9) value 0.
+       01 ws-dump-mode     pic x value space.
+           88 ws-dump-mode-on value "D".
+       01 ws-sum-mode      pic x value "E".
+           88 ws-sum-even  value "E", space.
+           88 ws-sum-odd   value "O".
+           88 ws-sum-all   value "A".
+       01 ws-prev      pic 9(18) comp-x.
+       01 ws-curr      pic 9(18) comp-x.
+       01 ws-temp      pic 9(18) comp-x.
+       01 ws-total     pic 9(18) comp-x.
+       01 ws-display   pic 9(18).
+       01 ws-overflow  pic x value "N".
+           88 ws-overflow-yes value "Y".
+       01 ws-mod-check pic 9 comp-x.
+       copy "ErrorCodes.cpy" replacing ==()== by ==ws==.
+       copy "ReportHeader.cpy" replacing ==()== by ==ws==.
 
        procedure division.
 
+           open output fib-report
+           move function current-date to ws-report-timestamp
+           move "Fibonacci" to ws-report-program
+           move spaces to report-line
+           string "PROGRAM: " ws-report-program
+                  "RUN: " ws-report-timestamp(1:8)
+                  "-" ws-report-timestamp(9:6)
+                  delimited by size into report-line
+           end-string
+           write report-line
+
+           move 1 to ws-arg-index
+           display ws-arg-index upon argument-number
+           accept ws-max-param from argument-value
+           if ws-max-param not = 0
+               move ws-max-param to ws-max
+           else
+               move 78-default-max to ws-max
+           end-if
+
+           move 2 to ws-arg-index
+           display ws-arg-index upon argument-number
+           accept ws-dump-mode from argument-value
+
+           move 3 to ws-arg-index
+           display ws-arg-index upon argument-number
+           accept ws-sum-mode from argument-value
+
+           if ws-dump-mode-on
+               open output term-file
+           end-if
+
            move 1 to ws-prev
            move 2 to ws-curr
            move 0 to ws-total
 
-           perform until ws-curr > 78-max
-               if function mod(ws-curr, 2) = 0
+           perform until ws-curr > ws-max or ws-overflow-yes
+               compute ws-mod-check = function mod(ws-curr, 2)
+               if (ws-sum-even and ws-mod-check = 0)
+                       or (ws-sum-odd and ws-mod-check = 1)
+                       or ws-sum-all
                    add ws-curr to ws-total
+                       on size error
+                           set ws-overflow-yes to true
+                   end-add
+               end-if
+
+               if ws-dump-mode-on
+                   move ws-curr to term-record
+                   write term-record
                end-if
 
                move ws-curr to ws-temp
                add ws-prev to ws-curr
+                   on size error
+                       set ws-overflow-yes to true
+               end-add
                move ws-temp to ws-prev
            end-perform
 
+           if ws-dump-mode-on
+               close term-file
+           end-if
+
+           if ws-overflow-yes
+               display "ERROR: term total overflowed the working field."
+               move "FAILED " to ws-report-status
+               move ws-max to ws-report-record-count
+               move spaces to report-line
+               string "STATUS: " ws-report-status
+                      "RECORDS: " ws-report-record-count
+                      delimited by size into report-line
+               end-string
+               write report-line
+               close fib-report
+               goback returning 78-ec-overflow
+           end-if
+
            move ws-total to ws-display
            display ws-display
 
-           goback.
+           move spaces to report-line
+           string "RESULT: " ws-display
+                  " MODE: " ws-sum-mode
+                  delimited by size into report-line
+           end-string
+           write report-line
+
+           move "OK     " to ws-report-status
+           move ws-max to ws-report-record-count
+           move spaces to report-line
+           string "STATUS: " ws-report-status
+                  "RECORDS: " ws-report-record-count
+                  delimited by size into report-line
+           end-string
+           write report-line
+           close fib-report
+
+           goback returning 78-ec-ok.
 
        end program Fibonacci.
\ No newline at end of file
