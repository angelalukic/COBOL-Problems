@@ -4,8 +4,20 @@
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           select list-file assign to "linkedlist.dat"
+               organization is line sequential
+               file status is ws-list-file-status.
 
        data division.
+       file section.
+       fd  list-file.
+       01  list-record.
+           05 rec-val               pic x.
+           05 filler                pic x value space.
+           05 rec-position          pic z(3)9.
+
        working-storage section.
        78 78-list-max-size             value 100.
        01 ws-chars                     pic x occurs 78-list-max-size.
@@ -15,32 +27,66 @@
          88 ws-substring-removed-true  value 1.
        01 ws-substring-previous        pointer value null.
        01 ws-substring-next            pointer value null.
+       01 ws-list-file-status          pic x(2).
+       01 ws-load-eof                  pic x value "N".
+         88 ws-load-eof-yes            value "Y".
+       01 ws-alloc-count               pic x(4) comp-x value 0.
+       01 ws-input-length              pic x comp-x.
+       copy "ErrorCodes.cpy"           replacing ==()== by ==ws==.
 
        local-storage section.
        copy "AllocateMemory.cpy"       replacing ==()== by ==ls==.
        01 ls-loop                      pic x comp-x.
        01 ls-head                      pointer value null.
        01 ls-remove-head               pointer value null.
+       01 ls-insert-prev-ptr           pointer value null.
+       01 ls-reverse-current           pointer value null.
+       01 ls-reverse-next              pointer value null.
+       01 ls-reverse-new-head          pointer value null.
+       01 ls-load-prev                 pointer value null.
+       01 ls-renumber-ptr              pointer value null.
+       01 ls-remove-eof                pic x value "N".
+           88 ls-remove-eof-yes        value "Y".
 
        linkage section.
        copy "LinkedList.cpy"           replacing ==()== by ==lk==.
+       copy "LinkedList.cpy"           replacing ==()== by ==lk2==.
        01 lk-input                     pic x(78-list-max-size).
        01 lk-input-length              pic x comp-x.
        01 lk-node-ptr                  pointer value null.
+       01 lk-head-ptr                  pointer value null.
+       01 lk-insert-position           pic x(4) comp-x.
+       01 lk-insert-val                pic x.
+       01 lk-target-val                pic x.
+       01 lk-found-position            pic x(4) comp-x.
+       01 lk-found-flag                pic x comp-x value 0.
+           88 lk-found-flag-false      value 0.
+           88 lk-found-flag-true       value 1.
+       01 lk-leak-count                pic x(4) comp-x.
+       01 lk-count                     pic x(4) comp-x.
+       01 lk-remove-found              pic x comp-x value 0.
+           88 lk-remove-found-false    value 0.
+           88 lk-remove-found-true     value 1.
 
        procedure division.
 
            entry "splitstring" using lk-input
-               perform varying ls-loop from 1 by 1 until ls-loop > 78-list-max-size
+               compute ws-input-length =
+                       function length(function trim(lk-input))
+               if ws-input-length = 0
+                   move 1 to ws-input-length                           *> Blank input still builds a one-node list
+               end-if
+
+               perform varying ls-loop from 1 by 1 until ls-loop > ws-input-length
                    move lk-input(ls-loop:1) to ws-chars(ls-loop)
                end-perform
                goback.
 
-           entry "initialize" using lk-input
+           entry "initialize" using lk-input, lk-head-ptr
 
                call "splitstring" using lk-input
 
-               perform varying ls-loop from 1 by 1 until ls-loop > 78-list-max-size
+               perform varying ls-loop from 1 by 1 until ls-loop > ws-input-length
                    move length of lk-node to ls-alloc-local-size
                    call "CBL_ALLOC_MEM" using ls-alloc-local-ptr
                                               by value ls-alloc-local-size
@@ -49,9 +95,10 @@
                    end-call
                    if ls-alloc-local-return not = 0
                        display "Out of Memory!"
-                       goback returning ls-alloc-local-return
+                       goback returning 78-ec-out-of-memory
                    end-if
 
+                   add 1 to ws-alloc-count
                    set address of lk-node to ls-alloc-local-ptr
                    move low-values to lk-node(1:ls-alloc-local-size)
                    set ws-heap-addresses(ls-loop) to address of lk-node
@@ -59,28 +106,31 @@
                    move ls-loop to lk-position
                end-perform
 
-               perform varying ls-loop from 1 by 1 until ls-loop > 78-list-max-size
+               perform varying ls-loop from 1 by 1 until ls-loop > ws-input-length
                    set address of lk-node to ws-heap-addresses(ls-loop)
 
                    if ls-loop is = 1
                        set ls-head to address of lk-node
-                       set lk-prev-node to null
-                       set lk-next-node to ws-heap-addresses(ls-loop + 1)
                    end-if
 
-                   if ls-loop is not = 1 and not = 78-list-max-size
-                       set lk-prev-node to ws-heap-addresses(ls-loop - 1)
+                   if ls-loop is = 1 and ws-input-length is = 1        *> Single-node list - no neighbors
+                       set lk-prev-node to null
+                       set lk-next-node to null
+                   else if ls-loop is = 1
+                       set lk-prev-node to null
                        set lk-next-node to ws-heap-addresses(ls-loop + 1)
-                   end-if
-
-                   if ls-loop is = 78-list-max-size
+                   else if ls-loop is = ws-input-length
                        set lk-prev-node to ws-heap-addresses(ls-loop - 1)
                        set lk-next-node to null
+                   else
+                       set lk-prev-node to ws-heap-addresses(ls-loop - 1)
+                       set lk-next-node to ws-heap-addresses(ls-loop + 1)
                    end-if
 
                    end-perform
 
-               goback returning ls-head
+               set lk-head-ptr to ls-head
+               goback.
 
            entry "print" using lk-node-ptr
                set address of lk-node to lk-node-ptr
@@ -90,19 +140,23 @@
                end-if
                goback.
 
-           entry "delete" using lk-node-ptr
+           entry "deletenode" using lk-node-ptr
                set address of lk-node to lk-node-ptr
                if lk-next-node not = null
-                   call "delete" using lk-next-node
+                   call "deletenode" using lk-next-node
                end-if
                call "CBL_FREE_MEM" using by value lk-node-ptr
+               subtract 1 from ws-alloc-count
                set lk-node-ptr to null
                goback.
 
-           entry "remove" using lk-node-ptr, lk-input, lk-input-length
+           entry "remove" using lk-node-ptr, lk-input, lk-input-length,
+                                 lk-remove-found
+               set lk-remove-found-false to true
                set ls-head to lk-node-ptr
                set address of lk-node to lk-node-ptr
-               perform varying ls-loop from 1 by 1 until lk-next-node is = null
+               move "N" to ls-remove-eof
+               perform until ls-remove-eof-yes
 
                    if lk-val is = lk-input(1:1)                            *> If node value is equal to first character in input
                        call "removesubstring" using lk-node
@@ -112,20 +166,27 @@
                    end-if
 
                    if ws-substring-removed = 1
+                       set lk-remove-found-true to true
                        if ws-substring-previous is = null
                            set ls-head to ws-substring-next                    *> Return new head to LinkedList if original head was removed
                        end-if
                        set ws-substring-removed-false to true
                        set address of lk-node to ws-substring-next
                        if ws-substring-next is = null                          *> End of LinkedList was removed, so return early
-                           goback returning ls-head
+                           set lk-node-ptr to ls-head
+                           goback
                        end-if
                    else
-                       set address of lk-node to lk-next-node
+                       if lk-next-node is = null                               *> Tail node checked above - nothing left to walk to
+                           set ls-remove-eof-yes to true
+                       else
+                           set address of lk-node to lk-next-node
+                       end-if
                    end-if
 
                end-perform
-               goback returning ls-head.
+               set lk-node-ptr to ls-head
+               goback.
 
            entry "removesubstring" using lk-node, lk-input, lk-input-length
                set ls-remove-head to address of lk-node
@@ -146,12 +207,210 @@
                            set lk-next-node to ws-substring-next
                        end-if
 
-                       call "delete" using ls-remove-head
+                       call "deletenode" using ls-remove-head
                        set ws-substring-removed-true to true
                    else
                        set address of lk-node to lk-next-node
                    end-if
                end-perform
                goback.
-           
-       end program LinkedList.
\ No newline at end of file
+
+           entry "insert" using lk-head-ptr, lk-insert-position, lk-insert-val
+               move length of lk2-node to ls-alloc-local-size
+               call "CBL_ALLOC_MEM" using ls-alloc-local-ptr
+                                          by value ls-alloc-local-size
+                                          by value ls-alloc-local-type
+                                returning ls-alloc-local-return
+               end-call
+               if ls-alloc-local-return not = 0
+                   display "Out of Memory!"
+                   goback returning 78-ec-out-of-memory
+               end-if
+               add 1 to ws-alloc-count
+
+               set address of lk2-node to ls-alloc-local-ptr
+               move low-values to lk2-node(1:ls-alloc-local-size)
+               move lk-insert-val to lk2-val
+               move lk-insert-position to lk2-position
+
+               if lk-head-ptr is = null                                *> Empty list - new node becomes the head
+                   set lk2-prev-node to null
+                   set lk2-next-node to null
+                   set lk-head-ptr to address of lk2-node
+                   goback
+               end-if
+
+               set address of lk-node to lk-head-ptr
+               if lk-insert-position <= lk-position                    *> Splice in ahead of the current head
+                   move lk-position to lk2-position                    *> Anchor to the head's own position, not the caller's raw value
+                   set lk2-prev-node to null
+                   set lk2-next-node to address of lk-node
+                   set lk-prev-node to address of lk2-node
+                   set lk-head-ptr to address of lk2-node
+                   set ls-renumber-ptr to lk2-next-node
+                   perform renumber-tail
+                   goback
+               end-if
+
+               perform varying ls-loop from 1 by 1
+                       until lk-next-node is = null
+                          or lk-position >= lk-insert-position
+                   set address of lk-node to lk-next-node
+               end-perform
+
+               if lk-position < lk-insert-position                     *> Ran off the end - append after the last node
+                   compute lk2-position = lk-position + 1              *> Keep positions contiguous even if the caller asked for a gap
+                   set lk2-prev-node to address of lk-node
+                   set lk2-next-node to null
+                   set lk-next-node to address of lk2-node
+               else                                                    *> Splice in ahead of this node
+                   move lk-prev-node to ls-insert-prev-ptr
+                   set lk2-prev-node to ls-insert-prev-ptr
+                   set lk2-next-node to address of lk-node
+                   set lk-prev-node to address of lk2-node
+                   if ls-insert-prev-ptr not = null
+                       set address of lk-node to ls-insert-prev-ptr
+                       set lk-next-node to address of lk2-node
+                   end-if
+                   set ls-renumber-ptr to lk2-next-node
+                   perform renumber-tail
+               end-if
+               goback.
+
+           renumber-tail section.
+               *> The node(s) after a mid-list insert keep the position
+               *> values they had before the splice; walk them forward
+               *> and bump each by one so lk-position stays a live
+               *> sequence index instead of going stale.
+               perform until ls-renumber-ptr is = null
+                   set address of lk-node to ls-renumber-ptr
+                   add 1 to lk-position
+                   set ls-renumber-ptr to lk-next-node
+               end-perform
+               exit section.
+
+           entry "find" using lk-head-ptr, lk-target-val,
+                              lk-found-position, lk-found-flag
+               set lk-found-flag-false to true
+               move 0 to lk-found-position
+               if lk-head-ptr is = null
+                   goback
+               end-if
+
+               set address of lk-node to lk-head-ptr
+               perform varying ls-loop from 1 by 1
+                       until lk-val is = lk-target-val
+                          or lk-next-node is = null
+                   set address of lk-node to lk-next-node
+               end-perform
+
+               if lk-val is = lk-target-val
+                   set lk-found-flag-true to true
+                   move lk-position to lk-found-position
+               end-if
+               goback.
+
+           entry "reverse" using lk-head-ptr
+               set ls-reverse-current to lk-head-ptr
+               set ls-reverse-new-head to null
+               perform varying ls-loop from 1 by 1
+                       until ls-reverse-current is = null
+                   set address of lk-node to ls-reverse-current
+                   set ls-reverse-next to lk-next-node
+                   set lk-next-node to lk-prev-node
+                   set lk-prev-node to ls-reverse-next
+                   set ls-reverse-new-head to ls-reverse-current
+                   set ls-reverse-current to ls-reverse-next
+               end-perform
+               set lk-head-ptr to ls-reverse-new-head
+               goback.
+
+           entry "save" using lk-head-ptr
+               open output list-file
+               if lk-head-ptr is = null
+                   close list-file
+                   goback
+               end-if
+
+               set address of lk-node to lk-head-ptr
+               move spaces to list-record
+               move lk-val to rec-val
+               move lk-position to rec-position
+               write list-record
+
+               perform until lk-next-node is = null
+                   set address of lk-node to lk-next-node
+                   move spaces to list-record
+                   move lk-val to rec-val
+                   move lk-position to rec-position
+                   write list-record
+               end-perform
+
+               close list-file
+               goback.
+
+           entry "load" using lk-head-ptr
+               set lk-head-ptr to null
+               open input list-file
+               if ws-list-file-status = "35"                           *> No saved list to reload - hand back an empty one
+                   goback
+               end-if
+
+               move "N" to ws-load-eof
+               perform until ws-load-eof-yes
+                   read list-file
+                       at end
+                           set ws-load-eof-yes to true
+                       not at end
+                           move length of lk2-node to ls-alloc-local-size
+                           call "CBL_ALLOC_MEM" using ls-alloc-local-ptr
+                                                      by value ls-alloc-local-size
+                                                      by value ls-alloc-local-type
+                                            returning ls-alloc-local-return
+                           end-call
+                           if ls-alloc-local-return not = 0
+                               display "Out of Memory!"
+                               close list-file
+                               goback returning 78-ec-out-of-memory
+                           end-if
+                           add 1 to ws-alloc-count
+
+                           set address of lk2-node to ls-alloc-local-ptr
+                           move low-values to lk2-node(1:ls-alloc-local-size)
+                           move rec-val to lk2-val
+                           move rec-position to lk2-position
+                           set lk2-next-node to null
+
+                           if lk-head-ptr is = null
+                               set lk2-prev-node to null
+                               set lk-head-ptr to address of lk2-node
+                           else
+                               set lk2-prev-node to ls-load-prev
+                               set address of lk-node to ls-load-prev
+                               set lk-next-node to address of lk2-node
+                           end-if
+                           set ls-load-prev to address of lk2-node
+                   end-read
+               end-perform
+
+               close list-file
+               goback.
+
+           entry "getleakcount" using lk-leak-count
+               move ws-alloc-count to lk-leak-count
+               goback.
+
+           entry "count" using lk-head-ptr, lk-count
+               move 0 to lk-count
+               if lk-head-ptr is = null
+                   goback
+               end-if
+
+               set address of lk-node to lk-head-ptr
+               perform varying lk-count from 1 by 1
+                       until lk-next-node is = null
+                   set address of lk-node to lk-next-node
+               end-perform
+               goback.
+
+       end program LinkedList.
