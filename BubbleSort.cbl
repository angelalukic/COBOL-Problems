@@ -4,45 +4,150 @@
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           select word-file assign to "wordlist.dat"
+               organization is line sequential.
+           select sort-report assign to "bubblesort_report.log"
+               organization is line sequential.
 
        data division.
+       file section.
+       fd  word-file.
+       01  word-record     pic x(20).
+
+       fd  sort-report.
+       01  report-line     pic x(80).
+
        working-storage section.
-       78 78-list-length   value 6.
-       01 ws-list          pic x(5) occurs 78-list-length.
-       01 ws-temp          pic x(5).
-       01 ws-num           pic x comp-x.
+       78 78-list-max      value 1000.
+       01 ws-list-count    pic x(2) comp-x value 0.
+       01 ws-list          pic x(20) occurs 1 to 78-list-max
+                                     depending on ws-list-count.
+       01 ws-orig-pos      pic x(2) comp-x occurs 1 to 78-list-max
+                                     depending on ws-list-count.
+       01 ws-temp          pic x(20).
+       01 ws-temp-orig-pos pic x(2) comp-x.
+       01 ws-num           pic x(2) comp-x.
        01 ws-swaps         pic 9.
+       01 ws-total-swaps   pic 9(6) value 0.
+       01 ws-pass-count    pic 9(4) value 0.
+       01 ws-tie-count     pic 9(6) value 0.
+       01 ws-eof           pic x value "N".
+           88 ws-eof-yes   value "Y".
+       01 ws-arg-index     pic 9(4) comp-x.
+       01 ws-sort-order    pic x value "A".
+           88 ws-sort-ascending  value "A", " ".
+           88 ws-sort-descending value "D".
+       copy "ErrorCodes.cpy" replacing ==()== by ==ws==.
+       copy "ReportHeader.cpy" replacing ==()== by ==ws==.
 
        procedure division.
 
+           open output sort-report
+           move function current-date to ws-report-timestamp
+           move "BubbleSort" to ws-report-program
+           move spaces to report-line
+           string "PROGRAM: " ws-report-program
+                  "RUN: " ws-report-timestamp(1:8) "-" ws-report-timestamp(9:6)
+                  delimited by size into report-line
+           end-string
+           write report-line
+
+           move 1 to ws-arg-index
+           display ws-arg-index upon argument-number
+           accept ws-sort-order from argument-value
+
            perform list-init
 
+           if ws-list-count = 0
+               display "ERROR: wordlist.dat contained no records to sort."
+               move "FAILED " to ws-report-status
+               move 0 to ws-report-record-count
+               move spaces to report-line
+               string "STATUS: " ws-report-status
+                      "RECORDS: " ws-report-record-count
+                      delimited by size into report-line
+               end-string
+               write report-line
+               close sort-report
+               goback returning 78-ec-no-records
+           end-if
+
+           move 1 to ws-swaps
            perform until ws-swaps = 0
                move 0 to ws-swaps
-               perform varying ws-num from 1 by 1 until ws-num > 78-list-length - 1
-                   if ws-list(ws-num) > ws-list(ws-num + 1)
+               add 1 to ws-pass-count
+               perform varying ws-num from 1 by 1 until ws-num > ws-list-count - 1
+                   if (ws-sort-ascending and ws-list(ws-num) > ws-list(ws-num + 1))
+                       or (ws-sort-descending and ws-list(ws-num) < ws-list(ws-num + 1))
                        move ws-list(ws-num) to ws-temp
                        move ws-list(ws-num + 1) to ws-list(ws-num)
                        move ws-temp to ws-list(ws-num + 1)
+                       move ws-orig-pos(ws-num) to ws-temp-orig-pos
+                       move ws-orig-pos(ws-num + 1) to ws-orig-pos(ws-num)
+                       move ws-temp-orig-pos to ws-orig-pos(ws-num + 1)
                        move 1 to ws-swaps
+                       add 1 to ws-total-swaps
                    end-if
                end-perform
            end-perform
 
-           perform varying ws-num from 1 by 1 until ws-num > 78-list-length
-               display ws-list(ws-num)
+           *> equal-valued neighbors are never swapped above (the compare
+           *> is strict > / <), so ties keep their original relative
+           *> order for free; this pass just counts how many survived
+           *> that way, for the original-order report below.
+           perform varying ws-num from 1 by 1 until ws-num > ws-list-count - 1
+               if ws-list(ws-num) = ws-list(ws-num + 1)
+                   add 1 to ws-tie-count
+               end-if
            end-perform
 
-           goback.
+           display "Sorted order (original position):"
+           perform varying ws-num from 1 by 1 until ws-num > ws-list-count
+               display ws-list(ws-num) "  (was #" ws-orig-pos(ws-num) ")"
+           end-perform
+
+           display "---"
+           display "Records sorted: " ws-list-count
+           display "Passes made:    " ws-pass-count
+           display "Total swaps:    " ws-total-swaps
+           display "Ties preserved: " ws-tie-count
+
+           move spaces to report-line
+           string "PASSES: " ws-pass-count " SWAPS: " ws-total-swaps
+                  " TIES: " ws-tie-count
+                  delimited by size into report-line
+           end-string
+           write report-line
+
+           move "OK     " to ws-report-status
+           move ws-list-count to ws-report-record-count
+           move spaces to report-line
+           string "STATUS: " ws-report-status
+                  "RECORDS: " ws-report-record-count
+                  delimited by size into report-line
+           end-string
+           write report-line
+           close sort-report
+
+           goback returning 78-ec-ok.
 
        list-init section.
 
-           move "Where" to ws-list(1)
-           move "What" to ws-list(2)
-           move "How" to ws-list(3)
-           move "Why" to ws-list(4)
-           move "Who" to ws-list(5)
-           move "When" to ws-list(6)
+           open input word-file
+           move 0 to ws-list-count
+           perform until ws-eof-yes or ws-list-count = 78-list-max
+               read word-file
+                   at end
+                       set ws-eof-yes to true
+                   not at end
+                       add 1 to ws-list-count
+                       move word-record to ws-list(ws-list-count)
+                       move ws-list-count to ws-orig-pos(ws-list-count)
+               end-read
+           end-perform
+           close word-file
            exit section.
 
        end program BubbleSort.
\ No newline at end of file
