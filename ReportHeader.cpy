@@ -0,0 +1,9 @@
+      *> ReportHeader.cpy
+      *> Standard report header/footer fields, shared by every program
+      *> that writes its results to a run-report file instead of (or in
+      *> addition to) a console DISPLAY.
+      *> Copy with REPLACING ==()== BY ==<prefix>==.
+       01 ()-report-timestamp      pic x(21).
+       01 ()-report-program        pic x(20) value spaces.
+       01 ()-report-status         pic x(7)  value spaces.
+       01 ()-report-record-count   pic 9(9)  value 0.
