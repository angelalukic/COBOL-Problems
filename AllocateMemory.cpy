@@ -0,0 +1,7 @@
+      *> AllocateMemory.cpy
+      *> Common CBL_ALLOC_MEM / CBL_FREE_MEM parameter block.
+      *> Copy with REPLACING ==()== BY ==<prefix>==.
+       01 ()-alloc-local-ptr          pointer value null.
+       01 ()-alloc-local-size         pic x(4) comp-x value 0.
+       01 ()-alloc-local-type         pic x(4) comp-x value 0.
+       01 ()-alloc-local-return       pic x(4) comp-5 value 0.
