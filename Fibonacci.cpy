@@ -0,0 +1,10 @@
+      *> Fibonacci.cpy
+      *> Working state for the recursive Fibonacci calculation, passed as a
+      *> single group between recursion levels. Copy with REPLACING ==()==
+      *> BY ==<prefix>==.
+       01 ()-fibonacci.
+           05 ()-prev                  pic x(4) comp-x value 0.
+           05 ()-curr                  pic x(4) comp-x value 1.
+           05 ()-temp                  pic x(4) comp-x value 0.
+           05 ()-total                 pic x(4) comp-x value 0.
+           05 ()-index                 pic x(4) comp-x value 0.
