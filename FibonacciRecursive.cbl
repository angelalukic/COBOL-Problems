@@ -4,43 +4,275 @@
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           select idx-file assign to "fibindices.dat"
+               organization is line sequential.
+           select result-file assign to "fiboutput.dat"
+               organization is line sequential.
+           select error-log assign to "fibrecursive_errors.log"
+               organization is line sequential
+               file status is ls-log-file-status.
+           select fib-report assign to "fibonaccirecursive_report.log"
+               organization is line sequential.
 
        data division.
+       file section.
+       fd  idx-file.
+       01  idx-record              pic x(4).
+
+       fd  fib-report.
+       01  report-line             pic x(80).
+
+       fd  result-file.
+       01  result-record.
+           05 result-index         pic z(3)9.
+           05 filler               pic x(3) value spaces.
+           05 result-status        pic x(3).
+           05 filler               pic x(3) value spaces.
+           05 result-value         pic z(17)9.
+
+       fd  error-log.
+       01  error-log-record.
+           05 elog-date            pic x(8).
+           05 filler               pic x(1) value space.
+           05 elog-time            pic x(6).
+           05 filler               pic x(1) value space.
+           05 elog-index           pic z(3)9.
+           05 filler               pic x(1) value space.
+           05 elog-code            pic 9(4).
+           05 filler               pic x(1) value space.
+           05 elog-message         pic x(60).
+
        working-storage section.
+       78 78-default-ceiling   value 50.
+       78 78-default-index     value 10.
        01 ws-total             pic x(4) comp-x.
+       01 ws-index-ceiling     pic 9(4) comp-x value 50.
+       01 ws-batch-mode        pic x value space.
+           88 ws-batch-mode-on value "B".
+       01 ws-batch-eof         pic x value "N".
+           88 ws-batch-eof-yes value "Y".
+       01 ws-call-count        pic 9(9) comp-x value 0.
+       01 ws-item-call-count   pic 9(9) comp-x value 0.
+       01 ws-max-depth         pic 9(9) comp-x value 0.
 
        local-storage section.
-       01 ls-cmdline           pic x comp-x.
-       01 ls-return            pic x(4) comp-5.
+       01 ls-arg-index         pic 9(4) comp-x.
+       01 ls-cmdline           pic 9(4) comp-x.
+       01 ls-ceiling-param     pic 9(4) value 0.
+       01 ls-return            pic 9(4).
+       01 ls-batch-index       pic 9(4) comp-x.
+       01 ls-log-message       pic x(60).
+       01 ls-log-timestamp     pic x(21).
+       01 ls-log-file-status   pic x(2).
+       01 ls-result-display    pic z(9)9.
+       01 ls-batch-count       pic 9(9) value 0.
+       01 ls-timing-timestamp  pic x(21).
+       01 ls-start-hundredths  pic 9(9) value 0.
+       01 ls-end-hundredths    pic 9(9) value 0.
+       01 ls-elapsed           pic s9(9) value 0.
+       01 ls-elapsed-display   pic -(8)9.
+       01 ls-call-count-display   pic z(8)9.
+       01 ls-max-depth-display    pic z(8)9.
        copy "Fibonacci.cpy"    replacing ==()== by ==ls==.
        copy "ErrorCodes.cpy"   replacing ==()== by ==ls==.
+       copy "ReportHeader.cpy" replacing ==()== by ==ls==.
 
        linkage section.
-       01 lk-max-index         pic x comp-x.
+       01 lk-max-index         pic 9(4) comp-x.
        copy "Fibonacci.cpy"    replacing ==()== by ==lk==.
 
        procedure division.
-           accept ls-cmdline from command-line
+           open output fib-report
+           move function current-date to ls-report-timestamp
+           move "FibonacciRecursive" to ls-report-program
+           move spaces to report-line
+           string "PROGRAM: " ls-report-program
+                  "RUN: " ls-report-timestamp(1:8) "-" ls-report-timestamp(9:6)
+                  delimited by size into report-line
+           end-string
+           write report-line
+
+           move 1 to ls-arg-index
+           display ls-arg-index upon argument-number
+           accept ls-cmdline from argument-value
+               on exception
+                   move 78-default-index to ls-cmdline
+           end-accept
+
+           move 2 to ls-arg-index
+           display ls-arg-index upon argument-number
+           accept ls-ceiling-param from argument-value
+           if ls-ceiling-param not = 0
+               move ls-ceiling-param to ws-index-ceiling
+           else
+               move 78-default-ceiling to ws-index-ceiling
+           end-if
+
+           move 3 to ls-arg-index
+           display ls-arg-index upon argument-number
+           accept ws-batch-mode from argument-value
+
+           if ws-batch-mode-on
+               perform start-timer
+               perform batch-process
+               perform stop-timer
+
+               move ws-call-count to ls-call-count-display
+               move ws-max-depth to ls-max-depth-display
+               display "Total recursive calls: "
+                       function trim(ls-call-count-display)
+               display "Max recursion depth:   "
+                       function trim(ls-max-depth-display)
+               display "Elapsed (hundredths):  "
+                       function trim(ls-elapsed-display)
+
+               move "OK     " to ls-report-status
+               move ls-batch-count to ls-report-record-count
+               move spaces to report-line
+               string "STATUS: " ls-report-status
+                      "RECORDS: " ls-report-record-count
+                      delimited by size into report-line
+               end-string
+               write report-line
+
+               move spaces to report-line
+               string "CALLS: " ls-call-count-display
+                      " DEPTH: " ls-max-depth-display
+                      " ELAPSED: " ls-elapsed-display
+                      delimited by size into report-line
+               end-string
+               write report-line
+
+               close fib-report
+               goback returning 78-ec-ok
+           end-if
 
            call "errorcheck" using ls-cmdline returning ls-return
 
            if ls-return not = 0
                display "CODE: " ls-return
-               goback
+               move "FAILED " to ls-report-status
+               move 1 to ls-report-record-count
+               move spaces to report-line
+               string "STATUS: " ls-report-status
+                      "RECORDS: " ls-report-record-count
+                      delimited by size into report-line
+               end-string
+               write report-line
+               close fib-report
+               goback returning ls-return
            end-if
 
 
+           perform start-timer
+           move 0 to ws-item-call-count
+
            call "fibonacci" using  ls-fibonacci
                                    ls-cmdline
            end-call
 
+           perform stop-timer
+           if ws-item-call-count > ws-max-depth
+               move ws-item-call-count to ws-max-depth
+           end-if
+
            display ws-total
 
-           goback.
+           move ws-item-call-count to ls-call-count-display
+           move ws-max-depth to ls-max-depth-display
+           display "Recursive calls made: "
+                   function trim(ls-call-count-display)
+           display "Elapsed (hundredths):  "
+                   function trim(ls-elapsed-display)
+
+           move ws-total to ls-result-display
+           move spaces to report-line
+           string "RESULT: " ls-result-display
+                  delimited by size into report-line
+           end-string
+           write report-line
+
+           move "OK     " to ls-report-status
+           move 1 to ls-report-record-count
+           move spaces to report-line
+           string "STATUS: " ls-report-status
+                  "RECORDS: " ls-report-record-count
+                  delimited by size into report-line
+           end-string
+           write report-line
+
+           move spaces to report-line
+           string "CALLS: " ls-call-count-display
+                  " DEPTH: " ls-max-depth-display
+                  " ELAPSED: " ls-elapsed-display
+                  delimited by size into report-line
+           end-string
+           write report-line
+           close fib-report
+
+           goback returning 78-ec-ok.
+
+       batch-process section.
+           open input idx-file
+           open output result-file
+           move "N" to ws-batch-eof
+
+           perform until ws-batch-eof-yes
+               read idx-file
+                   at end
+                       set ws-batch-eof-yes to true
+                   not at end
+                       add 1 to ls-batch-count
+                       compute ls-batch-index =
+                               function numval(function trim(idx-record))
+                       call "errorcheck" using ls-batch-index
+                                        returning ls-return
+
+                       move spaces to result-record
+                       move ls-batch-index to result-index
+
+                       if ls-return not = 0
+                           move "ERR" to result-status
+                           move ls-return to result-value
+                       else
+                           *> fibonacci's local-storage carries the prior
+                           *> item's totals forward between calls in the
+                           *> same run, so reset it before each item.
+                           move 0 to ls-prev
+                           move 1 to ls-curr
+                           move 0 to ls-temp
+                           move 0 to ls-total
+                           move 0 to ls-index
+                           move 0 to ws-item-call-count
+
+                           call "fibonacci" using  ls-fibonacci
+                                                    ls-batch-index
+                           end-call
+
+                           if ws-item-call-count > ws-max-depth
+                               move ws-item-call-count to ws-max-depth
+                           end-if
+
+                           move "OK " to result-status
+                           move ws-total to result-value
+                       end-if
+
+                       write result-record
+               end-read
+           end-perform
+
+           close idx-file
+           close result-file
+           exit section.
 
            entry "fibonacci" using     lk-fibonacci
                                    lk-max-index
 
+               add 1 to ws-call-count
+               add 1 to ws-item-call-count
+
                if lk-index = lk-max-index
                    move lk-total to ws-total
                    goback
@@ -64,13 +296,60 @@
                if lk-max-index = 0
                    display "ERROR: Please enter a non-zero numerical value."
                    set ls-zero-value-88 to true
+                   move "Please enter a non-zero numerical value."
+                       to ls-log-message
+                   perform log-error
                    goback returning ls-error-code
-               else if lk-max-index > 50
-                   display "ERROR: Please enter a numerical value between 0 - 50."
+               else if lk-max-index > ws-index-ceiling
+                   display "ERROR: Please enter a value within the "
+                           "configured ceiling."
                    set ls-large-value-88 to true
+                   move "Please enter a value within the configured ceiling."
+                       to ls-log-message
+                   perform log-error
                    goback returning ls-error-code
                end-if
 
            goback returning ls-error-code. *> Return 0 - OK!
 
+       log-error section.
+           move function current-date to ls-log-timestamp
+
+           open extend error-log
+           if ls-log-file-status = "35"
+               open output error-log
+           end-if
+           move spaces to error-log-record
+           move ls-log-timestamp(1:8) to elog-date
+           move ls-log-timestamp(9:6) to elog-time
+           move lk-max-index to elog-index
+           move ls-error-code to elog-code
+           move ls-log-message to elog-message
+           write error-log-record
+           close error-log
+           exit section.
+
+       start-timer section.
+           move function current-date to ls-timing-timestamp
+           compute ls-start-hundredths =
+                   function numval(ls-timing-timestamp(9:2)) * 360000
+                   + function numval(ls-timing-timestamp(11:2)) * 6000
+                   + function numval(ls-timing-timestamp(13:2)) * 100
+                   + function numval(ls-timing-timestamp(15:2))
+           exit section.
+
+       stop-timer section.
+           move function current-date to ls-timing-timestamp
+           compute ls-end-hundredths =
+                   function numval(ls-timing-timestamp(9:2)) * 360000
+                   + function numval(ls-timing-timestamp(11:2)) * 6000
+                   + function numval(ls-timing-timestamp(13:2)) * 100
+                   + function numval(ls-timing-timestamp(15:2))
+           *> ls-elapsed can come out negative if the run happens to
+           *> straddle midnight - not worth guarding for a batch job
+           *> this short-lived.
+           compute ls-elapsed = ls-end-hundredths - ls-start-hundredths
+           move ls-elapsed to ls-elapsed-display
+           exit section.
+
        end program FibonacciRecursive.
\ No newline at end of file
