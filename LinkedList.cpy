@@ -0,0 +1,8 @@
+      *> LinkedList.cpy
+      *> Doubly linked list node layout, shared by LinkedList.cbl and its
+      *> callers. Copy with REPLACING ==()== BY ==<prefix>==.
+       01 ()-node.
+           05 ()-val                   pic x.
+           05 ()-position               pic x(4) comp-x.
+           05 ()-prev-node              pointer.
+           05 ()-next-node              pointer.
